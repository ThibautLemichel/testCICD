@@ -1,94 +1,355 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTACTMANAGER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-MASTER-FILE ASSIGN TO "CONTACTS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CONTACT-ID-MASTER
+              FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CONTACT-PRINT-FILE ASSIGN TO "CONTACTDIR.PRT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT CONTACT-CSV-FILE ASSIGN TO "CONTACTS.CSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CONTACT-AUDIT-FILE ASSIGN TO "CONTACTAUDIT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTACT-CHECKPOINT-FILE ASSIGN TO "CONTACTS.CKP"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT CONTACT-RECON-FILE ASSIGN TO "CONTACTS.REC"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RECON-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-MASTER-FILE.
+       01  CONTACT-MASTER-RECORD.
+           05 CONTACT-ID-MASTER PIC 9(5).
+           05 NOM-MASTER      PIC X(30).
+           05 PHONE-MASTER    PIC X(15).
+           05 EMAIL-MASTER    PIC X(50).
+
+       FD  CONTACT-PRINT-FILE.
+       01  PRINT-LINE         PIC X(132).
+
+       FD  CONTACT-CSV-FILE.
+       01  CSV-LINE           PIC X(200).
+
+       FD  CONTACT-AUDIT-FILE.
+       01  AUDIT-RECORD       PIC X(240).
+
+       FD  CONTACT-CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD  PIC X(100).
+
+       FD  CONTACT-RECON-FILE.
+       01  RECON-LINE         PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 CONTACT-RECORD.
+          05 CONTACT-ID     PIC 9(5).
           05 NOM            PIC X(30).
           05 PHONE          PIC X(15).
           05 EMAIL          PIC X(50).
-       
+
        01 CONTACTS.
           05 CONTACT-ENTRY OCCURS 100 TIMES.
+             10 CONTACT-ID  PIC 9(5).
              10 NOM         PIC X(30).
              10 PHONE       PIC X(15).
              10 EMAIL       PIC X(50).
 
+       01 WS-NEXT-CONTACT-ID PIC 9(5) VALUE 1.
+
+       01 PRINT-CONTACTS.
+          05 PRINT-ENTRY OCCURS 100 TIMES.
+             10 PRINT-NOM   PIC X(30).
+             10 PRINT-PHONE PIC X(15).
+             10 PRINT-EMAIL PIC X(50).
+       01 TEMP-PRINT-ENTRY  PIC X(95).
+
+       01 IMPORT-BATCH.
+          05 IMPORT-ENTRY OCCURS 100 TIMES.
+             10 IMPORT-NOM        PIC X(30).
+             10 IMPORT-PHONE      PIC X(15).
+             10 IMPORT-EMAIL      PIC X(50).
+             10 IMPORT-CATEGORY   PIC X(1).
+                88 IMPORT-IS-NEW      VALUE "N".
+                88 IMPORT-IS-MATCH    VALUE "M".
+                88 IMPORT-IS-CONFLICT VALUE "C".
+             10 IMPORT-MATCH-INDEX PIC 9(3).
+       01 IMPORT-COUNT      PIC 9(3) VALUE 0.
+       01 WS-NEW-COUNT      PIC 9(3).
+       01 WS-MATCH-COUNT    PIC 9(3).
+       01 WS-CONFLICT-COUNT PIC 9(3).
+
        01 I                 PIC 9(3).
+       01 J                 PIC 9(3).
+       01 K                 PIC 9(3).
        01 NEW-EMAIL         PIC X(50).
        01 NEW-PHONE         PIC X(15).
        01 USER-CHOICE       PIC 9(1).
-       01 SEARCH-NAME       PIC X(30).
+       01 SEARCH-KEY        PIC X(50).
+       01 SEARCH-TYPE       PIC X(1).
+       01 WS-MATCH          PIC X(1).
+       01 WS-FOUND-COUNT    PIC 9(3).
        01 UPDATE-NAME       PIC X(30).
+       01 DELETE-NAME       PIC X(30).
+       01 WS-DELETE-INDEX   PIC 9(3).
        01 CONTACT-COUNT     PIC 9(3)  VALUE 0.
-       
+       01 WS-DUPLICATE-FOUND PIC X(1).
+       01 WS-PROCEED        PIC X(1).
+       01 WS-CONFIRM        PIC X(1).
+       01 WS-PAGE-NUMBER    PIC 9(3).
+       01 WS-LINE-COUNT     PIC 9(3).
+       01 WS-MASTER-STATUS  PIC XX.
+       01 WS-PRINT-STATUS   PIC XX.
+       01 WS-CSV-STATUS     PIC XX.
+       01 WS-AUDIT-STATUS   PIC XX.
+       01 WS-CURRENT-DATE   PIC X(21).
+       01 OLD-PHONE         PIC X(15).
+       01 OLD-EMAIL         PIC X(50).
+       01 WS-CKP-STATUS     PIC XX.
+       01 WS-RECON-STATUS   PIC XX.
+       01 CHECKPOINT-ADD-COUNTER PIC 9(3) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
            DISPLAY "Contact Manager".
-           PERFORM UNTIL USER-CHOICE = '4'
+           PERFORM LOAD-CONTACTS.
+           PERFORM UNTIL USER-CHOICE = 5
                    DISPLAY "1. Add Contact"
                    DISPLAY "2. Search Contact"
                    DISPLAY "3. Update Contact"
                    DISPLAY "4. Display Contacts"
                    DISPLAY "5. Exit"
+                   DISPLAY "6. Delete Contact"
+                   DISPLAY "7. Print Directory"
+                   DISPLAY "8. Export Contacts (CSV)"
+                   DISPLAY "9. Import Contacts (CSV)"
                    ACCEPT USER-CHOICE
-                   IF USER-CHOICE = '1' THEN
-                      PERFORM ADD-CONTACT
-                   ELSE
-                      IF USER-CHOICE = '2' THEN
+                   EVALUATE USER-CHOICE
+                      WHEN 1
+                         PERFORM ADD-CONTACT
+                      WHEN 2
                          PERFORM SEARCH-CONTACT
-                      ELSE
-                         IF USER-CHOICE = '3' THEN
-                            PERFORM UPDATE-CONTACT
-                         ELSE
-                            IF USER-CHOICE = '4' THEN
-                               PERFORM DISPLAY-CONTACT
-                            ELSE 
-                               IF USER-CHOICE = '5' THEN
-                                  DISPLAY
-                                     "Exiting Contact Manager."
-                               ELSE
-                                  DISPLAY
-                                  "Choix non correcte, un autre chose?"
-                                  STOP RUN
-                               END-IF
+                      WHEN 3
+                         PERFORM UPDATE-CONTACT
+                      WHEN 4
+                         PERFORM DISPLAY-CONTACT
+                      WHEN 5
+                         DISPLAY "Exiting Contact Manager."
+                      WHEN 6
+                         PERFORM DELETE-CONTACT
+                      WHEN 7
+                         PERFORM PRINT-DIRECTORY
+                      WHEN 8
+                         PERFORM EXPORT-CONTACTS
+                      WHEN 9
+                         PERFORM IMPORT-CONTACTS
+                      WHEN OTHER
+                         DISPLAY "Choix non correcte, un autre chose?"
+                   END-EVALUATE
            END-PERFORM.
 
+           CLOSE CONTACT-MASTER-FILE.
            STOP RUN.
-       
+
+       LOAD-CONTACTS.
+           MOVE 0 TO CONTACT-COUNT.
+           OPEN I-O CONTACT-MASTER-FILE.
+           EVALUATE WS-MASTER-STATUS
+              WHEN "35"
+                 OPEN OUTPUT CONTACT-MASTER-FILE
+                 CLOSE CONTACT-MASTER-FILE
+                 OPEN I-O CONTACT-MASTER-FILE
+                 PERFORM CHECK-CHECKPOINT-RESUME
+              WHEN "00"
+                 PERFORM READ-MASTER-RECORDS
+              WHEN OTHER
+                 DISPLAY "Cannot open CONTACTS.DAT, status "
+                         WS-MASTER-STATUS
+                 DISPLAY "Starting with an empty contact list."
+           END-EVALUATE.
+
+       CHECK-CHECKPOINT-RESUME.
+           OPEN INPUT CONTACT-CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = "00"
+              DISPLAY "A checkpoint from a previous session was found."
+              DISPLAY "Resume from the last checkpoint? (Y/N): "
+              ACCEPT WS-CONFIRM
+              IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                 PERFORM UNTIL WS-CKP-STATUS NOT = "00"
+                         READ CONTACT-CHECKPOINT-FILE NEXT RECORD
+                            AT END
+                               MOVE "10" TO WS-CKP-STATUS
+                            NOT AT END
+                               PERFORM RESTORE-CHECKPOINT-LINE
+                         END-READ
+                 END-PERFORM
+                 DISPLAY CONTACT-COUNT
+                    " contact(s) resumed from checkpoint."
+              END-IF
+              CLOSE CONTACT-CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT-LINE.
+           UNSTRING CHECKPOINT-RECORD DELIMITED BY ","
+              INTO NOM OF CONTACT-RECORD
+                   PHONE OF CONTACT-RECORD
+                   EMAIL OF CONTACT-RECORD
+           PERFORM ASSIGN-CONTACT-ID
+           ADD 1 TO CONTACT-COUNT
+           MOVE CONTACT-RECORD TO CONTACT-ENTRY(CONTACT-COUNT)
+           MOVE CONTACT-RECORD TO CONTACT-MASTER-RECORD
+           WRITE CONTACT-MASTER-RECORD.
+
+       READ-MASTER-RECORDS.
+           PERFORM UNTIL WS-MASTER-STATUS NOT = "00"
+                   READ CONTACT-MASTER-FILE NEXT RECORD
+                      AT END
+                         MOVE "10" TO WS-MASTER-STATUS
+                      NOT AT END
+                         ADD 1 TO CONTACT-COUNT
+                         MOVE CONTACT-MASTER-RECORD
+                            TO CONTACT-ENTRY(CONTACT-COUNT)
+                         IF CONTACT-ID-MASTER >= WS-NEXT-CONTACT-ID
+                            COMPUTE WS-NEXT-CONTACT-ID =
+                                    CONTACT-ID-MASTER + 1
+                         END-IF
+                   END-READ
+           END-PERFORM.
+
+       ASSIGN-CONTACT-ID.
+           MOVE WS-NEXT-CONTACT-ID TO CONTACT-ID OF CONTACT-RECORD
+           ADD 1 TO WS-NEXT-CONTACT-ID.
+
        ADD-CONTACT.
-           DISPLAY "Enter the contact's name: ".
-           ACCEPT NOM OF CONTACT-RECORD.
-           DISPLAY "Enter the contact's phone number: ".
-           ACCEPT PHONE OF CONTACT-RECORD.
-           DISPLAY "Enter the contact's email address: ".
-           ACCEPT EMAIL OF CONTACT-RECORD.
-           ADD 1 TO CONTACT-COUNT.
-           MOVE CONTACT-RECORD TO CONTACT-ENTRY(CONTACT-COUNT).
-           DISPLAY "Contact successfully added: " NOM OF CONTACT-RECORD.
-              
+           IF CONTACT-COUNT >= 100
+              DISPLAY
+                 "Contact table is full (100 contacts). Cannot add more"
+           ELSE
+              IF CONTACT-COUNT >= 90
+                 DISPLAY "Warning: " CONTACT-COUNT
+                    " of 100 contacts used, nearing capacity."
+              END-IF
+              DISPLAY "Enter the contact's name: "
+              ACCEPT NOM OF CONTACT-RECORD
+              DISPLAY "Enter the contact's phone number: "
+              ACCEPT PHONE OF CONTACT-RECORD
+              DISPLAY "Enter the contact's email address: "
+              ACCEPT EMAIL OF CONTACT-RECORD
+              PERFORM CHECK-DUPLICATE-CONTACT
+              MOVE "Y" TO WS-PROCEED
+              IF WS-DUPLICATE-FOUND = "Y"
+                 DISPLAY
+                    "Warning: an existing contact has this phone/email"
+                 DISPLAY "Add anyway? (Y/N): "
+                 ACCEPT WS-CONFIRM
+                 IF WS-CONFIRM NOT = "Y" AND WS-CONFIRM NOT = "y"
+                    MOVE "N" TO WS-PROCEED
+                 END-IF
+              END-IF
+              IF WS-PROCEED = "Y"
+                 PERFORM COMMIT-NEW-CONTACT
+              ELSE
+                 DISPLAY "Add cancelled."
+              END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-CONTACT.
+           MOVE "N" TO WS-DUPLICATE-FOUND.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                   IF (PHONE OF CONTACT-RECORD NOT = SPACES)
+                      AND (PHONE OF CONTACT-ENTRY(I)
+                            = PHONE OF CONTACT-RECORD)
+                      MOVE "Y" TO WS-DUPLICATE-FOUND
+                   END-IF
+                   IF (EMAIL OF CONTACT-RECORD NOT = SPACES)
+                      AND (EMAIL OF CONTACT-ENTRY(I)
+                            = EMAIL OF CONTACT-RECORD)
+                      MOVE "Y" TO WS-DUPLICATE-FOUND
+                   END-IF
+           END-PERFORM.
+
+       COMMIT-NEW-CONTACT.
+           PERFORM ASSIGN-CONTACT-ID
+           MOVE CONTACT-RECORD TO CONTACT-MASTER-RECORD
+           WRITE CONTACT-MASTER-RECORD
+           IF WS-MASTER-STATUS NOT = "00"
+              IF WS-MASTER-STATUS = "22"
+                 DISPLAY "Contact not added: contact id "
+                         CONTACT-ID OF CONTACT-RECORD
+                         " is already in use."
+              ELSE
+                 DISPLAY "Contact not added: master file error, "
+                         "status " WS-MASTER-STATUS
+              END-IF
+           ELSE
+              ADD 1 TO CONTACT-COUNT
+              MOVE CONTACT-RECORD TO CONTACT-ENTRY(CONTACT-COUNT)
+              PERFORM WRITE-AUDIT-ADD
+              DISPLAY "Contact successfully added: "
+                      NOM OF CONTACT-RECORD
+              ADD 1 TO CHECKPOINT-ADD-COUNTER
+              IF CHECKPOINT-ADD-COUNTER >= 5
+                 PERFORM WRITE-CHECKPOINT
+                 MOVE 0 TO CHECKPOINT-ADD-COUNTER
+              END-IF
+           END-IF.
+
        SEARCH-CONTACT.
-           DISPLAY "Enter the contact's name to search: ".
-           ACCEPT SEARCH-NAME.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-                   IF NOM OF CONTACT-ENTRY(I) = SEARCH-NAME
+           DISPLAY "Search by (N)ame, (P)hone or (E)mail: "
+           ACCEPT SEARCH-TYPE.
+           DISPLAY "Enter the search value: "
+           ACCEPT SEARCH-KEY.
+           MOVE 0 TO WS-FOUND-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                   MOVE "N" TO WS-MATCH
+                   EVALUATE SEARCH-TYPE
+                      WHEN "P" WHEN "p"
+                         IF PHONE OF CONTACT-ENTRY(I) = SEARCH-KEY(1:15)
+                            MOVE "Y" TO WS-MATCH
+                         END-IF
+                      WHEN "E" WHEN "e"
+                         IF EMAIL OF CONTACT-ENTRY(I) = SEARCH-KEY(1:50)
+                            MOVE "Y" TO WS-MATCH
+                         END-IF
+                      WHEN OTHER
+                         IF NOM OF CONTACT-ENTRY(I) = SEARCH-KEY(1:30)
+                            MOVE "Y" TO WS-MATCH
+                         END-IF
+                   END-EVALUATE
+                   IF WS-MATCH = "Y"
+                      ADD 1 TO WS-FOUND-COUNT
                       DISPLAY "Contact found: "
                               NOM OF CONTACT-ENTRY(I)
                               " Phone: "
                               PHONE OF CONTACT-ENTRY(I)
                               " Email: "
                               EMAIL OF CONTACT-ENTRY(I)
-                      EXIT PERFORM
                    END-IF
            END-PERFORM.
-           IF I > 100
-              DISPLAY "Contact with name '" SEARCH-NAME "' not found."
+           IF WS-FOUND-COUNT = 0
+              DISPLAY
+                 "No contact matching '" SEARCH-KEY "' was found."
+           ELSE
+              DISPLAY WS-FOUND-COUNT " contact(s) found."
            END-IF.
-       
+
        UPDATE-CONTACT.
            DISPLAY "Enter the contact's name to update: ".
            ACCEPT UPDATE-NAME.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
                    IF (NOM OF CONTACT-ENTRY(I)) = UPDATE-NAME
                       DISPLAY "Contact found: "
                               NOM OF CONTACT-ENTRY(I)
@@ -100,26 +361,414 @@
                       ACCEPT NEW-PHONE
                       DISPLAY "Enter the new email address: "
                       ACCEPT NEW-EMAIL
-                      MOVE NEW-PHONE TO PHONE OF CONTACT-ENTRY
-                         (I)
-                      MOVE NEW-EMAIL TO EMAIL OF CONTACT-ENTRY
-                         (I)
-                      DISPLAY "Contact "
-                              NOM OF CONTACT-ENTRY
-                         (I)
+                      MOVE PHONE OF CONTACT-ENTRY(I) TO OLD-PHONE
+                      MOVE EMAIL OF CONTACT-ENTRY(I) TO OLD-EMAIL
+                      MOVE CONTACT-ID OF CONTACT-ENTRY(I)
+                         TO CONTACT-ID-MASTER
+                      MOVE NOM OF CONTACT-ENTRY(I) TO NOM-MASTER
+                      MOVE NEW-PHONE TO PHONE-MASTER
+                      MOVE NEW-EMAIL TO EMAIL-MASTER
+                      REWRITE CONTACT-MASTER-RECORD
+                      IF WS-MASTER-STATUS = "00"
+                         MOVE NEW-PHONE TO PHONE OF CONTACT-ENTRY(I)
+                         MOVE NEW-EMAIL TO EMAIL OF CONTACT-ENTRY(I)
+                         PERFORM WRITE-AUDIT-UPDATE
+                         DISPLAY "Contact "
+                                 NOM OF CONTACT-ENTRY(I)
+                                 " updated."
+                      ELSE
+                         DISPLAY "Update not saved: master file "
+                                 "error, status " WS-MASTER-STATUS
+                      END-IF
                       EXIT PERFORM
                    END-IF
            END-PERFORM.
-           IF I > 100
+           IF I > CONTACT-COUNT
               DISPLAY "Contact with name '" UPDATE-NAME "' not found."
            END-IF.
-       
+
+       DELETE-CONTACT.
+           DISPLAY "Enter the contact's name to delete: ".
+           ACCEPT DELETE-NAME.
+           MOVE 0 TO WS-DELETE-INDEX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                   IF NOM OF CONTACT-ENTRY(I) = DELETE-NAME
+                      MOVE I TO WS-DELETE-INDEX
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+           IF WS-DELETE-INDEX = 0
+              DISPLAY "Contact with name '" DELETE-NAME "' not found."
+           ELSE
+              MOVE CONTACT-ENTRY(WS-DELETE-INDEX) TO CONTACT-RECORD
+              MOVE CONTACT-ID OF CONTACT-ENTRY(WS-DELETE-INDEX)
+                 TO CONTACT-ID-MASTER
+              DELETE CONTACT-MASTER-FILE RECORD
+              IF WS-MASTER-STATUS = "00"
+                 PERFORM SHIFT-CONTACTS-DOWN
+                 SUBTRACT 1 FROM CONTACT-COUNT
+                 PERFORM WRITE-AUDIT-DELETE
+                 DISPLAY "Contact deleted: " DELETE-NAME
+              ELSE
+                 DISPLAY "Delete not saved: master file error, "
+                         "status " WS-MASTER-STATUS
+              END-IF
+           END-IF.
+
+       SHIFT-CONTACTS-DOWN.
+           PERFORM VARYING I FROM WS-DELETE-INDEX BY 1
+                   UNTIL I >= CONTACT-COUNT
+                   MOVE CONTACT-ENTRY(I + 1) TO CONTACT-ENTRY(I)
+           END-PERFORM.
+
        DISPLAY-CONTACT.
            DISPLAY "Contact List: ".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT 
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
                    DISPLAY NOM OF CONTACT-ENTRY(I)
                            " Phone: "
                            PHONE OF CONTACT-ENTRY(I)
                            " Email: "
                            EMAIL OF CONTACT-ENTRY(I)
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       PRINT-DIRECTORY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                   MOVE NOM OF CONTACT-ENTRY(I) TO PRINT-NOM(I)
+                   MOVE PHONE OF CONTACT-ENTRY(I) TO PRINT-PHONE(I)
+                   MOVE EMAIL OF CONTACT-ENTRY(I) TO PRINT-EMAIL(I)
+           END-PERFORM.
+           PERFORM SORT-PRINT-ENTRIES.
+           OPEN OUTPUT CONTACT-PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00"
+              DISPLAY "Cannot open CONTACTDIR.PRT for printing."
+           ELSE
+              MOVE 1 TO WS-PAGE-NUMBER
+              PERFORM WRITE-PAGE-HEADER
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                      IF WS-LINE-COUNT >= 20
+                         ADD 1 TO WS-PAGE-NUMBER
+                         PERFORM WRITE-PAGE-HEADER
+                      END-IF
+                      MOVE SPACES TO PRINT-LINE
+                      MOVE PRINT-NOM(I) TO PRINT-LINE(1:30)
+                      MOVE PRINT-PHONE(I) TO PRINT-LINE(32:15)
+                      MOVE PRINT-EMAIL(I) TO PRINT-LINE(48:50)
+                      WRITE PRINT-LINE
+                      ADD 1 TO WS-LINE-COUNT
+              END-PERFORM
+              PERFORM WRITE-PAGE-FOOTER
+              CLOSE CONTACT-PRINT-FILE
+              DISPLAY "Directory printed to CONTACTDIR.PRT ("
+                      CONTACT-COUNT " contacts)."
+           END-IF.
+
+       SORT-PRINT-ENTRIES.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                   PERFORM VARYING J FROM I BY 1 UNTIL J > CONTACT-COUNT
+                           IF PRINT-NOM(I) > PRINT-NOM(J)
+                              MOVE PRINT-ENTRY(I) TO TEMP-PRINT-ENTRY
+                              MOVE PRINT-ENTRY(J) TO PRINT-ENTRY(I)
+                              MOVE TEMP-PRINT-ENTRY TO PRINT-ENTRY(J)
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+
+       WRITE-PAGE-HEADER.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "CONTACT DIRECTORY - PAGE " DELIMITED BY SIZE
+                  WS-PAGE-NUMBER DELIMITED BY SIZE
+                  INTO PRINT-LINE
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           MOVE "NAME" TO PRINT-LINE(1:30).
+           MOVE "PHONE" TO PRINT-LINE(32:15).
+           MOVE "EMAIL" TO PRINT-LINE(48:50).
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-PAGE-FOOTER.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "TOTAL CONTACTS: " DELIMITED BY SIZE
+                  CONTACT-COUNT DELIMITED BY SIZE
+                  INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       EXPORT-CONTACTS.
+           OPEN OUTPUT CONTACT-CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+              DISPLAY "Cannot open CONTACTS.CSV for export."
+           ELSE
+              MOVE "NOM,PHONE,EMAIL" TO CSV-LINE
+              WRITE CSV-LINE
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                      MOVE SPACES TO CSV-LINE
+                      STRING FUNCTION TRIM(NOM OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             "," DELIMITED BY SIZE
+                             FUNCTION TRIM(PHONE OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             "," DELIMITED BY SIZE
+                             FUNCTION TRIM(EMAIL OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             INTO CSV-LINE
+                      WRITE CSV-LINE
+              END-PERFORM
+              CLOSE CONTACT-CSV-FILE
+              DISPLAY CONTACT-COUNT
+                 " contact(s) exported to CONTACTS.CSV."
+           END-IF.
+
+       IMPORT-CONTACTS.
+           MOVE 0 TO IMPORT-COUNT.
+           OPEN INPUT CONTACT-CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+              DISPLAY "Cannot open CONTACTS.CSV for import."
+           ELSE
+              READ CONTACT-CSV-FILE NEXT RECORD
+                 AT END MOVE "10" TO WS-CSV-STATUS
+              END-READ
+              PERFORM UNTIL WS-CSV-STATUS NOT = "00"
+                      READ CONTACT-CSV-FILE NEXT RECORD
+                         AT END
+                            MOVE "10" TO WS-CSV-STATUS
+                         NOT AT END
+                            PERFORM PARSE-CSV-LINE
+                      END-READ
+              END-PERFORM
+              CLOSE CONTACT-CSV-FILE
+              PERFORM RECONCILE-IMPORT-BATCH
+              PERFORM WRITE-RECONCILIATION-REPORT
+              DISPLAY "Reconciliation: " WS-NEW-COUNT " new, "
+                      WS-MATCH-COUNT " matched, "
+                      WS-CONFLICT-COUNT " conflicting."
+              DISPLAY "See CONTACTS.REC for details."
+              DISPLAY "Commit import into the directory? (Y/N): "
+              ACCEPT WS-CONFIRM
+              IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                 PERFORM COMMIT-IMPORT-BATCH
+              ELSE
+                 DISPLAY "Import not committed. Directory unchanged."
+              END-IF
+           END-IF.
+
+       PARSE-CSV-LINE.
+           IF IMPORT-COUNT < 100
+              ADD 1 TO IMPORT-COUNT
+              UNSTRING CSV-LINE DELIMITED BY ","
+                 INTO IMPORT-NOM(IMPORT-COUNT)
+                      IMPORT-PHONE(IMPORT-COUNT)
+                      IMPORT-EMAIL(IMPORT-COUNT)
+           ELSE
+              DISPLAY "Warning: import batch exceeds 100 rows, "
+                      "skipping: " CSV-LINE(1:60)
+           END-IF.
+
+       RECONCILE-IMPORT-BATCH.
+           MOVE 0 TO WS-NEW-COUNT WS-MATCH-COUNT WS-CONFLICT-COUNT.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > IMPORT-COUNT
+                   MOVE 0 TO IMPORT-MATCH-INDEX(K)
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                           IF NOM OF CONTACT-ENTRY(I) = IMPORT-NOM(K)
+                              MOVE I TO IMPORT-MATCH-INDEX(K)
+                           END-IF
+                   END-PERFORM
+                   IF IMPORT-MATCH-INDEX(K) = 0
+                      MOVE "N" TO IMPORT-CATEGORY(K)
+                      ADD 1 TO WS-NEW-COUNT
+                   ELSE
+                      IF (PHONE OF CONTACT-ENTRY(IMPORT-MATCH-INDEX(K))
+                            = IMPORT-PHONE(K))
+                         AND (EMAIL OF
+                               CONTACT-ENTRY(IMPORT-MATCH-INDEX(K))
+                            = IMPORT-EMAIL(K))
+                         MOVE "M" TO IMPORT-CATEGORY(K)
+                         ADD 1 TO WS-MATCH-COUNT
+                      ELSE
+                         MOVE "C" TO IMPORT-CATEGORY(K)
+                         ADD 1 TO WS-CONFLICT-COUNT
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+       WRITE-RECONCILIATION-REPORT.
+           OPEN OUTPUT CONTACT-RECON-FILE.
+           IF WS-RECON-STATUS NOT = "00"
+              DISPLAY "Cannot open CONTACTS.REC for the report."
+           ELSE
+              MOVE "CONTACT IMPORT RECONCILIATION REPORT" TO RECON-LINE
+              WRITE RECON-LINE
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > IMPORT-COUNT
+                      PERFORM WRITE-RECONCILIATION-LINE
+              END-PERFORM
+              MOVE SPACES TO RECON-LINE
+              STRING "TOTALS: " DELIMITED BY SIZE
+                     WS-NEW-COUNT DELIMITED BY SIZE
+                     " new, " DELIMITED BY SIZE
+                     WS-MATCH-COUNT DELIMITED BY SIZE
+                     " matched, " DELIMITED BY SIZE
+                     WS-CONFLICT-COUNT DELIMITED BY SIZE
+                     " conflicting" DELIMITED BY SIZE
+                     INTO RECON-LINE
+              WRITE RECON-LINE
+              CLOSE CONTACT-RECON-FILE
+           END-IF.
+
+       WRITE-RECONCILIATION-LINE.
+           MOVE SPACES TO RECON-LINE.
+           EVALUATE TRUE
+              WHEN IMPORT-IS-NEW(K)
+                 STRING "NEW      : " DELIMITED BY SIZE
+                        FUNCTION TRIM(IMPORT-NOM(K)) DELIMITED BY SIZE
+                        INTO RECON-LINE
+              WHEN IMPORT-IS-MATCH(K)
+                 STRING "MATCHED  : " DELIMITED BY SIZE
+                        FUNCTION TRIM(IMPORT-NOM(K)) DELIMITED BY SIZE
+                        INTO RECON-LINE
+              WHEN IMPORT-IS-CONFLICT(K)
+                 STRING "CONFLICT : " DELIMITED BY SIZE
+                        FUNCTION TRIM(IMPORT-NOM(K)) DELIMITED BY SIZE
+                        " existing=" DELIMITED BY SIZE
+                        FUNCTION TRIM(PHONE OF
+                           CONTACT-ENTRY(IMPORT-MATCH-INDEX(K)))
+                           DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        FUNCTION TRIM(EMAIL OF
+                           CONTACT-ENTRY(IMPORT-MATCH-INDEX(K)))
+                           DELIMITED BY SIZE
+                        " imported=" DELIMITED BY SIZE
+                        FUNCTION TRIM(IMPORT-PHONE(K))
+                           DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        FUNCTION TRIM(IMPORT-EMAIL(K))
+                           DELIMITED BY SIZE
+                        INTO RECON-LINE
+           END-EVALUATE.
+           WRITE RECON-LINE.
+
+       COMMIT-IMPORT-BATCH.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > IMPORT-COUNT
+                   EVALUATE TRUE
+                      WHEN IMPORT-IS-NEW(K)
+                         PERFORM COMMIT-IMPORTED-NEW-CONTACT
+                      WHEN IMPORT-IS-CONFLICT(K)
+                         PERFORM COMMIT-IMPORTED-CONFLICT
+                      WHEN OTHER
+                         CONTINUE
+                   END-EVALUATE
+           END-PERFORM.
+           PERFORM WRITE-CHECKPOINT.
+           DISPLAY "Import committed.".
+
+       COMMIT-IMPORTED-NEW-CONTACT.
+           IF CONTACT-COUNT >= 100
+              DISPLAY "Skipped '" IMPORT-NOM(K)
+                      "': contact table is full."
+           ELSE
+              MOVE IMPORT-NOM(K) TO NOM OF CONTACT-RECORD
+              MOVE IMPORT-PHONE(K) TO PHONE OF CONTACT-RECORD
+              MOVE IMPORT-EMAIL(K) TO EMAIL OF CONTACT-RECORD
+              PERFORM ASSIGN-CONTACT-ID
+              MOVE CONTACT-RECORD TO CONTACT-MASTER-RECORD
+              WRITE CONTACT-MASTER-RECORD
+              IF WS-MASTER-STATUS = "00"
+                 ADD 1 TO CONTACT-COUNT
+                 MOVE CONTACT-RECORD TO CONTACT-ENTRY(CONTACT-COUNT)
+                 PERFORM WRITE-AUDIT-ADD
+              ELSE
+                 DISPLAY "Skipped '" IMPORT-NOM(K)
+                         "': master file error, status "
+                         WS-MASTER-STATUS
+              END-IF
+           END-IF.
+
+       COMMIT-IMPORTED-CONFLICT.
+           MOVE IMPORT-MATCH-INDEX(K) TO I.
+           MOVE PHONE OF CONTACT-ENTRY(I) TO OLD-PHONE.
+           MOVE EMAIL OF CONTACT-ENTRY(I) TO OLD-EMAIL.
+           MOVE CONTACT-ID OF CONTACT-ENTRY(I) TO CONTACT-ID-MASTER.
+           MOVE NOM OF CONTACT-ENTRY(I) TO NOM-MASTER.
+           MOVE IMPORT-PHONE(K) TO PHONE-MASTER.
+           MOVE IMPORT-EMAIL(K) TO EMAIL-MASTER.
+           REWRITE CONTACT-MASTER-RECORD.
+           IF WS-MASTER-STATUS = "00"
+              MOVE IMPORT-PHONE(K) TO PHONE OF CONTACT-ENTRY(I)
+              MOVE IMPORT-EMAIL(K) TO EMAIL OF CONTACT-ENTRY(I)
+              MOVE IMPORT-PHONE(K) TO NEW-PHONE
+              MOVE IMPORT-EMAIL(K) TO NEW-EMAIL
+              PERFORM WRITE-AUDIT-UPDATE
+           ELSE
+              DISPLAY "Conflict for '" IMPORT-NOM(K)
+                      "' not saved: master file error, status "
+                      WS-MASTER-STATUS
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CONTACT-CHECKPOINT-FILE.
+           IF WS-CKP-STATUS NOT = "00"
+              DISPLAY "Cannot open CONTACTS.CKP for checkpointing."
+           ELSE
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTACT-COUNT
+                      MOVE SPACES TO CHECKPOINT-RECORD
+                      STRING FUNCTION TRIM(NOM OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             "," DELIMITED BY SIZE
+                             FUNCTION TRIM(PHONE OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             "," DELIMITED BY SIZE
+                             FUNCTION TRIM(EMAIL OF CONTACT-ENTRY(I))
+                                DELIMITED BY SIZE
+                             INTO CHECKPOINT-RECORD
+                      WRITE CHECKPOINT-RECORD
+              END-PERFORM
+              CLOSE CONTACT-CHECKPOINT-FILE
+           END-IF.
+
+       APPEND-AUDIT-RECORD.
+           OPEN EXTEND CONTACT-AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT CONTACT-AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD.
+           CLOSE CONTACT-AUDIT-FILE.
+
+       WRITE-AUDIT-ADD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:14)
+                  " ADD    NAME=" DELIMITED BY SIZE
+                  NOM OF CONTACT-RECORD DELIMITED BY SIZE
+                  " PHONE=" DELIMITED BY SIZE
+                  PHONE OF CONTACT-RECORD DELIMITED BY SIZE
+                  " EMAIL=" DELIMITED BY SIZE
+                  EMAIL OF CONTACT-RECORD DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           PERFORM APPEND-AUDIT-RECORD.
+
+       WRITE-AUDIT-UPDATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:14)
+                  " UPDATE NAME=" DELIMITED BY SIZE
+                  NOM OF CONTACT-ENTRY(I) DELIMITED BY SIZE
+                  " OLD-PHONE=" DELIMITED BY SIZE
+                  OLD-PHONE DELIMITED BY SIZE
+                  " NEW-PHONE=" DELIMITED BY SIZE
+                  NEW-PHONE DELIMITED BY SIZE
+                  " OLD-EMAIL=" DELIMITED BY SIZE
+                  OLD-EMAIL DELIMITED BY SIZE
+                  " NEW-EMAIL=" DELIMITED BY SIZE
+                  NEW-EMAIL DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           PERFORM APPEND-AUDIT-RECORD.
+
+       WRITE-AUDIT-DELETE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:14)
+                  " DELETE NAME=" DELIMITED BY SIZE
+                  NOM OF CONTACT-RECORD DELIMITED BY SIZE
+                  " PHONE=" DELIMITED BY SIZE
+                  PHONE OF CONTACT-RECORD DELIMITED BY SIZE
+                  " EMAIL=" DELIMITED BY SIZE
+                  EMAIL OF CONTACT-RECORD DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           PERFORM APPEND-AUDIT-RECORD.
