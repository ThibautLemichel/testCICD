@@ -1,17 +1,104 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIGIBILITY-AUDIT-FILE ASSIGN TO "ELIGIBILITY.AUD"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIGIBILITY-AUDIT-FILE.
+       01  AUDIT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01 VAR1       PIC 9(3).
-          88 MAJEUR           VALUE 18.
+          88 MAJEUR           VALUE 18 THRU 999.
+       01 VAR1-INPUT PIC X(3).
+       01 WS-NUMVAL-CHECK PIC S9(4).
+       01 VAR1-VALIDE PIC X(1) VALUE "O".
+          88 AGE-VALIDE       VALUE "O".
+          88 AGE-INVALIDE     VALUE "N".
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-RESULT       PIC X(3).
+       01 WS-REJECT-REASON PIC X(20).
+       01 WS-AUDIT-RECORD.
+          05 WS-AUDIT-DATE   PIC X(21).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-INPUT  PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-RESULT PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-REASON PIC X(20).
 
        PROCEDURE DIVISION.
 
            DISPLAY "Entrer valeur a :".
 
-           ACCEPT VAR1.
-           DISPLAY "Valeur de a : " VAR1.
-      *     DISPLAY "Est majeur ? " MAJEUR.
+           ACCEPT VAR1-INPUT.
+           DISPLAY "Valeur de a : " VAR1-INPUT.
+
+           SET AGE-VALIDE TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(VAR1-INPUT)
+           IF WS-NUMVAL-CHECK NOT = 0
+              OR VAR1-INPUT(1:1) = "-" OR VAR1-INPUT(1:1) = "+"
+              SET AGE-INVALIDE TO TRUE
+              MOVE "NON NUMERIQUE" TO WS-REJECT-REASON
+              DISPLAY "Valeur invalide : l'age doit etre numerique"
+           ELSE
+              MOVE VAR1-INPUT TO VAR1
+              IF VAR1 > 120
+                 SET AGE-INVALIDE TO TRUE
+                 MOVE "HORS PLAGE 0-120" TO WS-REJECT-REASON
+                 DISPLAY "Valeur invalide : l'age doit etre entre 0"
+                         " et 120"
+              END-IF
+           END-IF
+
+           IF AGE-INVALIDE
+              PERFORM WRITE-ELIGIBILITY-REJECTION
+           ELSE
+              IF MAJEUR
+                 DISPLAY "Est majeur ? OUI"
+                 MOVE "OUI" TO WS-RESULT
+              ELSE
+                 DISPLAY "Est majeur ? NON"
+                 MOVE "NON" TO WS-RESULT
+              END-IF
+              PERFORM WRITE-ELIGIBILITY-AUDIT
+           END-IF.
+
+           STOP RUN.
+
+       WRITE-ELIGIBILITY-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-AUDIT-DATE
+           MOVE VAR1-INPUT TO WS-AUDIT-INPUT
+           MOVE WS-RESULT TO WS-AUDIT-RESULT
+           MOVE SPACES TO WS-AUDIT-REASON
+           PERFORM APPEND-AUDIT-LINE.
+
+       WRITE-ELIGIBILITY-REJECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-AUDIT-DATE
+           MOVE VAR1-INPUT TO WS-AUDIT-INPUT
+           MOVE "REJ" TO WS-AUDIT-RESULT
+           MOVE WS-REJECT-REASON TO WS-AUDIT-REASON
+           PERFORM APPEND-AUDIT-LINE.
+
+       APPEND-AUDIT-LINE.
+           OPEN EXTEND ELIGIBILITY-AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT ELIGIBILITY-AUDIT-FILE
+              CLOSE ELIGIBILITY-AUDIT-FILE
+              OPEN EXTEND ELIGIBILITY-AUDIT-FILE
+           END-IF
+
+           MOVE WS-AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
 
-           STOP RUN.
\ No newline at end of file
+           CLOSE ELIGIBILITY-AUDIT-FILE.
