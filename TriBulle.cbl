@@ -1,43 +1,134 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIBULLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-EXTRACT-FILE ASSIGN TO "DAILYEXTRACT.DAT"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-EXTRACT-FILE.
+       01  DAILY-EXTRACT-RECORD.
+           05 EXTRACT-ACCOUNT-ID     PIC 9(3).
+           05 EXTRACT-AMOUNT         PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01 ARRAY-SIZE        PIC 9(4) VALUE 9998.
+       01 ARRAY-SIZE        PIC 9(4) VALUE 0.
+       01 MAX-RECORDS       PIC 9(4) VALUE 9998.
        01 I                 PIC 9(4).
-       01 J                 PIC 9(4).
+       01 WS-EXTRACT-STATUS PIC XX.
+          88 EXTRACT-OK             VALUE "00".
+          88 EXTRACT-EOF            VALUE "10".
        01 RANDOM-NUMBERS.
-          05 RANDOM-NUMBER OCCURS 9998 TIMES
-                            PIC 9(3).
-          05 TEMP-NUMBER    PIC 9(3).
-       01 MIN-NUMBER        PIC 9(3) VALUE 000.                             
-       01 MAX-NUMBER        PIC 9(3) VALUE 999.   
+          05 RANDOM-NUMBER OCCURS 1 TO 9998 TIMES
+                            DEPENDING ON ARRAY-SIZE
+                            INDEXED BY IX.
+             10 ENTRY-ACCOUNT-ID  PIC 9(3).
+             10 ENTRY-AMOUNT      PIC 9(3).
+       01 WS-SORT-KEY       PIC X(1).
+          88 SORT-KEY-IS-ACCOUNT    VALUE "1".
+          88 SORT-KEY-IS-AMOUNT     VALUE "2".
+       01 WS-SORT-ORDER     PIC X(1).
+          88 SORT-ORDER-ASCENDING   VALUE "A".
+          88 SORT-ORDER-DESCENDING  VALUE "D".
+       01 WS-START-TIME     PIC 9(8).
+       01 WS-START-TIME-X REDEFINES WS-START-TIME.
+          05 WS-START-HH     PIC 9(2).
+          05 WS-START-MM     PIC 9(2).
+          05 WS-START-SS     PIC 9(2).
+          05 WS-START-CC     PIC 9(2).
+       01 WS-END-TIME        PIC 9(8).
+       01 WS-END-TIME-X REDEFINES WS-END-TIME.
+          05 WS-END-HH       PIC 9(2).
+          05 WS-END-MM       PIC 9(2).
+          05 WS-END-SS       PIC 9(2).
+          05 WS-END-CC       PIC 9(2).
+       01 WS-START-CENTS    PIC S9(8).
+       01 WS-END-CENTS      PIC S9(8).
+       01 WS-ELAPSED-CENTS  PIC S9(8).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-                   COMPUTE RANDOM-NUMBER(I) =(FUNCTION RANDOM) *
-                      (MAX-NUMBER - MIN-NUMBER + 1) +
-                      MIN-NUMBER
-           END-PERFORM.
+           OPEN INPUT DAILY-EXTRACT-FILE
+           IF NOT EXTRACT-OK
+              DISPLAY "Impossible d'ouvrir le fichier d'extraction : "
+                      WS-EXTRACT-STATUS
+              STOP RUN
+           END-IF
 
-           DISPLAY "Tableau non trié :"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE 
-                   DISPLAY RANDOM-NUMBER(I)
-           END-PERFORM.
+           PERFORM UNTIL EXTRACT-EOF OR ARRAY-SIZE >= MAX-RECORDS
+              READ DAILY-EXTRACT-FILE
+                 AT END
+                    SET EXTRACT-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO ARRAY-SIZE
+                    MOVE EXTRACT-ACCOUNT-ID
+                         TO ENTRY-ACCOUNT-ID(ARRAY-SIZE)
+                    MOVE EXTRACT-AMOUNT TO ENTRY-AMOUNT(ARRAY-SIZE)
+              END-READ
+           END-PERFORM
+
+           CLOSE DAILY-EXTRACT-FILE
 
+           IF ARRAY-SIZE = 0
+              DISPLAY "Aucun enregistrement dans le fichier"
+                      " d'extraction"
+              STOP RUN
+           END-IF
+
+           DISPLAY ARRAY-SIZE " enregistrement(s) lu(s)"
+
+           DISPLAY "Trier par (1) numero de compte ou (2) montant ? "
+           ACCEPT WS-SORT-KEY
+           IF NOT SORT-KEY-IS-ACCOUNT AND NOT SORT-KEY-IS-AMOUNT
+              SET SORT-KEY-IS-ACCOUNT TO TRUE
+           END-IF
+
+           DISPLAY "Ordre (A) croissant ou (D) decroissant ? "
+           ACCEPT WS-SORT-ORDER
+           IF NOT SORT-ORDER-ASCENDING AND NOT SORT-ORDER-DESCENDING
+              SET SORT-ORDER-ASCENDING TO TRUE
+           END-IF
+
+           DISPLAY "Tableau non trié :"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-                   PERFORM VARYING J FROM I BY 1 UNTIL J > ARRAY-SIZE
-                           IF RANDOM-NUMBER(I) > RANDOM-NUMBER(J)
-                              MOVE RANDOM-NUMBER(I) TO TEMP-NUMBER
-                              MOVE RANDOM-NUMBER(J) TO RANDOM-NUMBER(I)
-                              MOVE TEMP-NUMBER TO RANDOM-NUMBER(J)
-                           END-IF
-                   END-PERFORM
+                   DISPLAY ENTRY-ACCOUNT-ID(I) " " ENTRY-AMOUNT(I)
            END-PERFORM.
 
-           DISPLAY "Tableau trié dans l'ordre croissant :"
+           ACCEPT WS-START-TIME FROM TIME
+           IF SORT-KEY-IS-ACCOUNT
+              IF SORT-ORDER-ASCENDING
+                 SORT RANDOM-NUMBER ON ASCENDING KEY ENTRY-ACCOUNT-ID
+              ELSE
+                 SORT RANDOM-NUMBER ON DESCENDING KEY ENTRY-ACCOUNT-ID
+              END-IF
+           ELSE
+              IF SORT-ORDER-ASCENDING
+                 SORT RANDOM-NUMBER ON ASCENDING KEY ENTRY-AMOUNT
+              ELSE
+                 SORT RANDOM-NUMBER ON DESCENDING KEY ENTRY-AMOUNT
+              END-IF
+           END-IF
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-START-CENTS =
+                   ((WS-START-HH * 60 + WS-START-MM) * 60
+                     + WS-START-SS) * 100 + WS-START-CC
+           COMPUTE WS-END-CENTS =
+                   ((WS-END-HH * 60 + WS-END-MM) * 60
+                     + WS-END-SS) * 100 + WS-END-CC
+           COMPUTE WS-ELAPSED-CENTS = WS-END-CENTS - WS-START-CENTS
+           IF WS-ELAPSED-CENTS < 0
+              ADD 8640000 TO WS-ELAPSED-CENTS
+           END-IF
+
+           DISPLAY "Tableau trié :"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-                   DISPLAY RANDOM-NUMBER(I)
+                   DISPLAY ENTRY-ACCOUNT-ID(I) " " ENTRY-AMOUNT(I)
            END-PERFORM.
 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY ARRAY-SIZE " enregistrement(s) tries en "
+                   WS-ELAPSED-CENTS " centieme(s) de seconde"
+
+           STOP RUN.
